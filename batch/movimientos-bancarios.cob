@@ -1,7 +1,7 @@
       ******************************************************************
       * Author: SAMIR ESTELA
-      * Date: 
-      * Purpose: * Purpose: Procesar y validar movimientos bancarios 
+      * Date:
+      * Purpose: * Purpose: Procesar y validar movimientos bancarios
       *            desde un archivo de entrada.
       * Tectonics: cobc
       ******************************************************************
@@ -12,16 +12,54 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
+           SELECT MOV-ORDEN-TRABAJO ASSIGN TO "MOVIMIENTOS-ORDEN.WRK".
            SELECT MOV-BANCARIO-INPUT
-               ASSIGN TO "MOVIMIENTOS.TXT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO DYNAMIC WS-NOM-ARCHIVO-ENTRADA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ENTRADA.
+           SELECT MOV-LISTA-SUCURSALES
+               ASSIGN TO DYNAMIC WS-NOM-ARCHIVO-LISTA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LISTA.
+           SELECT MOV-HISTORIAL-DUPLICADOS
+               ASSIGN TO DYNAMIC WS-NOM-ARCHIVO-HISTORIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS HIST-CLAVE
+               FILE STATUS IS WS-FS-HISTORIAL.
            SELECT MOV-REPORTE-OUTPUT
-               ASSIGN TO "MOVIMIENTOS-REPORTE-OUTPUT.TXT"
+               ASSIGN TO DYNAMIC WS-NOM-ARCHIVO-REPORTE
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MOV-RECHAZADOS-OUTPUT
+               ASSIGN TO DYNAMIC WS-NOM-ARCHIVO-RECHAZADOS
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUENTAS-MAESTRO
+               ASSIGN TO DYNAMIC WS-NOM-ARCHIVO-MAESTRO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-NUM-CUENTA
+               FILE STATUS IS WS-FS-CUENTAS.
+           SELECT MOV-DETALLE-TRABAJO
+               ASSIGN TO "MOVIMIENTOS-DETALLE.WRK"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MOV-RESUMEN-OUTPUT
+               ASSIGN TO DYNAMIC WS-NOM-ARCHIVO-RESUMEN
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MOV-CHECKPOINT
+               ASSIGN TO DYNAMIC WS-NOM-ARCHIVO-CHECKPOINT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPOINT.
 
        DATA DIVISION.
        FILE SECTION.
 
+      *> ARCHIVO DE ORDENAMIENTO PARA EL REPORTE DE RESUMEN.
+       SD MOV-ORDEN-TRABAJO.
+       01 REG-ORDEN.
+           05 ORD-NUM-CUENTA     PIC 9(10).
+           05 ORD-TIPO-MOV       PIC X(3).
+           05 ORD-MONTO          PIC 9(11).
+
        FD MOV-BANCARIO-INPUT.
        01 MOV-INPUT.
            05 NUM-CUENTA         PIC 9(10).
@@ -29,8 +67,21 @@
            05 TIPO-MOV           PIC X(3).
            05 MONTO              PIC 9(11).
 
+      *> LISTA DE SUCURSALES A CONSOLIDAR EN LA CORRIDA: CODIGO DE
+      *> SUCURSAL Y NOMBRE DEL ARCHIVO DE MOVIMIENTOS DE ESA SUCURSAL.
+      *> SI ESTE ARCHIVO NO EXISTE, LA CORRIDA PROCESA UNICAMENTE
+      *> WS-NOM-ARCHIVO-ENTRADA, COMO EN UNA CORRIDA DE UNA SOLA
+      *> SUCURSAL.
+       FD MOV-LISTA-SUCURSALES.
+       01 REG-LISTA-SUCURSAL.
+           05 LISTA-SUC-CODIGO   PIC X(4).
+           05 FILLER             PIC X.
+           05 LISTA-SUC-ARCHIVO  PIC X(50).
+
        FD MOV-REPORTE-OUTPUT.
        01 REG-REPORTE.
+           05 SUC-SAL            PIC X(4).
+           05 FILLER             PIC X.
            05 NUM-CUENTA-SAL     PIC 9(10).
            05 FILLER             PIC X.
            05 FECHA-SAL          PIC 9(8).
@@ -39,26 +90,380 @@
            05 FILLER             PIC X.
            05 MONTO-SAL          PIC 9(11).
 
+      *> ARCHIVO DE AUDITORIA DE MOVIMIENTOS RECHAZADOS POR VALIDACION.
+       FD MOV-RECHAZADOS-OUTPUT.
+       01 REG-RECHAZO.
+           05 SUC-RCH            PIC X(4).
+           05 FILLER             PIC X.
+           05 NUM-CUENTA-RCH     PIC X(10).
+           05 FILLER             PIC X.
+           05 FECHA-RCH          PIC X(8).
+           05 FILLER             PIC X.
+           05 TIPO-MOV-RCH       PIC X(3).
+           05 FILLER             PIC X.
+           05 MONTO-RCH          PIC X(11).
+           05 FILLER             PIC X.
+           05 COD-MOTIVO-RCH     PIC X(2).
+           05 FILLER             PIC X.
+           05 DESC-MOTIVO-RCH    PIC X(40).
+
+      *> MAESTRO DE CUENTAS CONTRA EL QUE SE VALIDA CADA NUM-CUENTA.
+       FD CUENTAS-MAESTRO.
+       01 REG-CUENTA-MAESTRO.
+           05 CM-NUM-CUENTA      PIC 9(10).
+           05 CM-NOMBRE-TITULAR  PIC X(40).
+           05 CM-ESTADO-CUENTA   PIC X(1).
+               88 CM-CUENTA-ACTIVA    VALUE "A".
+               88 CM-CUENTA-CERRADA   VALUE "C".
+               88 CM-CUENTA-CONGELADA VALUE "F".
+           05 CM-TIPO-PRODUCTO   PIC X(3).
+
+      *> HISTORIAL DE CLAVES DE MOVIMIENTOS YA ACEPTADOS (NUM-CUENTA +
+      *> FECHA + TIPO-MOV + MONTO), USADO PARA DETECTAR POSIBLES
+      *> DUPLICADOS. NO SE RECREA EN CADA CORRIDA, ASI QUE TAMBIEN
+      *> DETECTA DUPLICADOS CONTRA CORRIDAS ANTERIORES.
+       FD MOV-HISTORIAL-DUPLICADOS.
+       01 REG-HISTORIAL.
+           05 HIST-CLAVE         PIC X(32).
+       01 REG-HISTORIAL-DETALLE REDEFINES REG-HISTORIAL.
+           05 HIST-NUM-CUENTA    PIC 9(10).
+           05 HIST-FECHA         PIC 9(8).
+           05 HIST-TIPO-MOV      PIC X(3).
+           05 HIST-MONTO         PIC 9(11).
+
+      *> DETALLE DE MOVIMIENTOS ACEPTADOS, INSUMO DEL ORDENAMIENTO
+      *> QUE ALIMENTA EL REPORTE DE RESUMEN POR CUENTA Y TIPO.
+       FD MOV-DETALLE-TRABAJO.
+       01 REG-DETALLE-TRABAJO.
+           05 DET-NUM-CUENTA     PIC 9(10).
+           05 DET-TIPO-MOV       PIC X(3).
+           05 DET-MONTO          PIC 9(11).
+
+      *> REPORTE DE RESUMEN CON CORTES DE CONTROL POR CUENTA Y TIPO.
+       FD MOV-RESUMEN-OUTPUT.
+       01 REG-RESUMEN           PIC X(60).
+
+      *> PUNTO DE CONTROL ESCRITO CADA WS-CKPT-INTERVALO REGISTROS,
+      *> USADO PARA REINICIAR LA CORRIDA SIN REPROCESAR TODO EL DIA.
+       FD MOV-CHECKPOINT.
+       01 REG-CHECKPOINT.
+           05 CKPT-NUM-REGISTRO   PIC 9(8).
+           05 CKPT-FILLER-1       PIC X.
+           05 CKPT-NUM-CUENTA     PIC 9(10).
+           05 CKPT-FILLER-2       PIC X.
+           05 CKPT-REG-PROCESADOS PIC 9(6).
+           05 CKPT-FILLER-3       PIC X.
+           05 CKPT-REG-RECHAZADOS PIC 9(6).
+
        WORKING-STORAGE SECTION.
 
+       01 WS-FS-CHECKPOINT      PIC XX VALUE "00".
+
+       01 WS-FS-CUENTAS         PIC XX VALUE "00".
+
+       01 WS-FS-LISTA           PIC XX VALUE "00".
+
+       01 WS-FS-HISTORIAL       PIC XX VALUE "00".
+
+       01 WS-FS-ENTRADA         PIC XX VALUE "00".
+
+      *> NOMBRE DEL ARCHIVO DE ENTRADA QUE SE ESTA LEYENDO. SE FIJA A
+      *> "MOVIMIENTOS.TXT" CUANDO NO HAY LISTA DE SUCURSALES, O AL
+      *> ARCHIVO DE LA SUCURSAL EN TURNO CUANDO SI LA HAY.
+       01 WS-NOM-ARCHIVO-ENTRADA    PIC X(50) VALUE "MOVIMIENTOS.TXT".
+       01 WS-NOM-ARCHIVO-LISTA      PIC X(50) VALUE
+            "MOVIMIENTOS-LISTA.TXT".
+       01 WS-NOM-ARCHIVO-HISTORIAL  PIC X(50) VALUE
+            "MOVIMIENTOS.HISTDUP".
+       01 WS-NOM-ARCHIVO-REPORTE    PIC X(50) VALUE
+            "MOVIMIENTOS-REPORTE-OUTPUT.TXT".
+       01 WS-NOM-ARCHIVO-RECHAZADOS PIC X(50) VALUE
+            "MOVIMIENTOS-RECHAZADOS.TXT".
+       01 WS-NOM-ARCHIVO-MAESTRO    PIC X(50) VALUE "CUENTAS.MAESTRO".
+       01 WS-NOM-ARCHIVO-RESUMEN    PIC X(50) VALUE
+            "MOVIMIENTOS-RESUMEN.TXT".
+       01 WS-NOM-ARCHIVO-CHECKPOINT PIC X(50) VALUE
+            "MOVIMIENTOS.CHECKPOINT".
+       01 WS-VALOR-AMBIENTE         PIC X(50) VALUE SPACES.
+
+       01 WS-HAY-LISTA-SUC      PIC X VALUE "N".
+       01 WS-FIN-LISTA-SUC      PIC X VALUE "N".
+       01 WS-SUC-CODIGO-ACTUAL  PIC X(4) VALUE SPACES.
+
        01 WS-FIN-ARCHIVO        PIC X VALUE "N".
        01 WS-REG-PROCESADOS     PIC 9(6) VALUE 0.
+       01 WS-REG-RECHAZADOS     PIC 9(6) VALUE 0.
        01 WS-REG-VALIDO         PIC X VALUE "N".
 
-       01 SUBRAYADO-1           PIC X(50) VALUE ALL '-'.
-       01 TITULOS-GENERAL       PIC X(50) VALUE
-            'CUENTA      FECHA     TIPO MOVIENTO  MONTO-'.
-       01 SUBRAYADO-2           PIC X(50) VALUE ALL '-'.
+       01 WS-PARM-REINICIO      PIC X VALUE "N".
+       01 WS-REG-LEIDOS         PIC 9(8) VALUE 0.
+       01 WS-REG-SALTAR         PIC 9(8) VALUE 0.
+       01 WS-HUBO-CHECKPOINT    PIC X VALUE "N".
+
+      *> EL PUNTO DE CONTROL SE GRABA CADA REGISTRO (VALOR 1) PARA QUE
+      *> LA VENTANA DE REINICIO COINCIDA EXACTAMENTE CON LA VENTANA DEL
+      *> HISTORIAL DE DUPLICADOS: SI SE GRABARA CADA N REGISTROS, UN
+      *> REINICIO VOLVERIA A ALIMENTAR HASTA N-1 MOVIMIENTOS YA
+      *> ACEPTADOS (Y YA REGISTRADOS EN MOV-HISTORIAL-DUPLICADOS) POR
+      *> VALIDAR-DUPLICADO, QUE LOS RECHAZARIA COMO "POSIBLE DUPLICADO".
+       01 WS-CKPT-INTERVALO     PIC 9(6) VALUE 1.
+       01 WS-CKPT-COCIENTE      PIC 9(8).
+       01 WS-CKPT-RESIDUO       PIC 9(6).
+       01 WS-FIN-CHECKPOINT     PIC X VALUE "N".
+
+       01 WS-ULT-CKPT-NUM-REG   PIC 9(8) VALUE 0.
+       01 WS-ULT-CKPT-PROCESADOS PIC 9(6) VALUE 0.
+       01 WS-ULT-CKPT-RECHAZADOS PIC 9(6) VALUE 0.
+
+       01 WS-COD-MOTIVO         PIC X(2)  VALUE SPACES.
+       01 WS-DESC-MOTIVO        PIC X(40) VALUE SPACES.
+
+       01 WS-FECHA-PROCESO      PIC 9(8).
+
+       01 WS-FECHA-ANO          PIC 9(4).
+       01 WS-FECHA-MES          PIC 9(2).
+       01 WS-FECHA-DIA          PIC 9(2).
+       01 WS-DIAS-MES-ACTUAL    PIC 9(2).
+
+       01 WS-DIVID-TEMP         PIC 9(4).
+       01 WS-RESIDUO-4          PIC 9(2).
+       01 WS-RESIDUO-100        PIC 9(2).
+       01 WS-RESIDUO-400        PIC 9(3).
+
+      *> DIAS POR MES EN UN ANO NO BISIESTO (FEBRERO SE AJUSTA EN
+      *> DETERMINAR-DIAS-DEL-MES).
+       01 TABLA-DIAS-POR-MES-N  PIC X(24)
+            VALUE "312831303130313130313031".
+       01 TABLA-DIAS-POR-MES REDEFINES TABLA-DIAS-POR-MES-N.
+           05 DIAS-POR-MES       PIC 9(2) OCCURS 12 TIMES.
+
+      *> TABLA DE CODIGOS DE TIPO DE MOVIMIENTO QUE REALMENTE SE
+      *> OPERAN. MANTENER EN ORDEN ALFABETICO PARA LA SEARCH ALL.
+       01 TABLA-TIPOS-MOV-N     PIC X(15) VALUE "ABOCGODEPRETTRF".
+       01 TABLA-TIPOS-MOV REDEFINES TABLA-TIPOS-MOV-N.
+           05 TIPO-MOV-VALIDO    PIC X(3) OCCURS 5 TIMES
+                 ASCENDING KEY IS TIPO-MOV-VALIDO
+                 INDEXED BY IX-TIPO-MOV.
+
+       01 SUBRAYADO-1           PIC X(40) VALUE ALL '-'.
+       01 TITULOS-GENERAL       PIC X(40) VALUE
+            'SUC  CUENTA     FECHA    TIPO   MONTO'.
+       01 SUBRAYADO-2           PIC X(40) VALUE ALL '-'.
+
+       01 LINEA-TEXTO           PIC X(40).
 
-       01 LINEA-TEXTO           PIC X(50).
+       01 SUBRAYADO-RCH-1       PIC X(75) VALUE ALL '-'.
+       01 TITULOS-RCH           PIC X(75) VALUE
+            'SUC  CUENTA     FECHA    TIPO MONTO       COD DESCRIPCION'.
+       01 SUBRAYADO-RCH-2       PIC X(75) VALUE ALL '-'.
+
+       01 LINEA-TEXTO-RCH       PIC X(75).
+
+       01 WS-FIN-ORDEN          PIC X VALUE "N".
+       01 WS-HAY-CORTE-ANT      PIC X VALUE "N".
+       01 WS-CORTE-CUENTA-ANT   PIC 9(10) VALUE 0.
+       01 WS-CORTE-TIPO-ANT     PIC X(3)  VALUE SPACES.
+       01 WS-SUBTOTAL-CORTE     PIC 9(13) VALUE 0.
+       01 WS-GRAN-TOTAL         PIC 9(13) VALUE 0.
+
+       01 TITULOS-RESUMEN       PIC X(60) VALUE
+            'CUENTA      TIPO MOVIENTO  SUBTOTAL'.
+       01 SUBRAYADO-RESUMEN     PIC X(60) VALUE ALL '-'.
+
+       01 LINEA-SUBTOTAL.
+           05 LSUB-CUENTA        PIC 9(10).
+           05 FILLER             PIC X       VALUE SPACE.
+           05 LSUB-TIPO          PIC X(3).
+           05 FILLER             PIC X(2)    VALUE SPACES.
+           05 LSUB-ETIQUETA      PIC X(10)   VALUE "SUBTOTAL:".
+           05 LSUB-MONTO         PIC ZZZZZZZZZZZZ9.
+
+       01 LINEA-GRAN-TOTAL.
+           05 FILLER             PIC X(14)   VALUE "GRAN TOTAL:".
+           05 LGT-MONTO          PIC ZZZZZZZZZZZZ9.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           OPEN INPUT  MOV-BANCARIO-INPUT
-                OUTPUT MOV-REPORTE-OUTPUT
+           ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD
+
+           PERFORM LEER-PARAMETRO-REINICIO
+
+           PERFORM LEER-NOMBRES-DE-ARCHIVOS
+
+           IF WS-PARM-REINICIO = "S"
+              PERFORM LEER-ULTIMO-CHECKPOINT
+           END-IF
+
+           OPEN INPUT CUENTAS-MAESTRO
+
+           IF WS-FS-CUENTAS NOT = "00"
+              DISPLAY "ERROR: NO SE PUDO ABRIR CUENTAS-MAESTRO, "
+                 "FILE STATUS " WS-FS-CUENTAS UPON CONSOLE
+              STOP RUN
+           END-IF
+
+           PERFORM ABRIR-HISTORIAL-DUPLICADOS
+
+           IF WS-FS-HISTORIAL NOT = "00"
+              DISPLAY "ERROR: NO SE PUDO ABRIR "
+                 "MOV-HISTORIAL-DUPLICADOS, FILE STATUS "
+                 WS-FS-HISTORIAL UPON CONSOLE
+              STOP RUN
+           END-IF
+
+      *> SI SE PIDIO REINICIO PERO NO HABIA UN PUNTO DE CONTROL PREVIO
+      *> (AMBIENTE NUEVO, O MOVCKP APUNTANDO A UN ARCHIVO QUE NUNCA SE
+      *> ESCRIBIO), NO HAY NADA QUE EXTENDER: SE ARRANCA LA CORRIDA
+      *> COMO SI FUERA NUEVA EN LUGAR DE FALLAR AL ABRIR EN MODO EXTEND
+      *> ARCHIVOS QUE AUN NO EXISTEN.
+           IF WS-PARM-REINICIO = "S" AND WS-HUBO-CHECKPOINT = "S"
+              OPEN EXTEND MOV-REPORTE-OUTPUT
+              OPEN EXTEND MOV-RECHAZADOS-OUTPUT
+              OPEN EXTEND MOV-DETALLE-TRABAJO
+              OPEN EXTEND MOV-CHECKPOINT
+           ELSE
+              OPEN OUTPUT MOV-REPORTE-OUTPUT
+              OPEN OUTPUT MOV-RECHAZADOS-OUTPUT
+              OPEN OUTPUT MOV-DETALLE-TRABAJO
+              OPEN OUTPUT MOV-CHECKPOINT
+              PERFORM ESCRIBIR-ENCABEZADOS
+           END-IF
+
+           PERFORM DETERMINAR-LISTA-SUCURSALES
+
+           IF WS-HAY-LISTA-SUC = "S"
+              READ MOV-LISTA-SUCURSALES
+                  AT END MOVE "S" TO WS-FIN-LISTA-SUC
+              END-READ
+
+              PERFORM UNTIL WS-FIN-LISTA-SUC = "S"
+                 MOVE LISTA-SUC-CODIGO  TO WS-SUC-CODIGO-ACTUAL
+                 MOVE LISTA-SUC-ARCHIVO TO WS-NOM-ARCHIVO-ENTRADA
+
+                 PERFORM PROCESAR-ARCHIVO-SUCURSAL
+
+                 READ MOV-LISTA-SUCURSALES
+                     AT END MOVE "S" TO WS-FIN-LISTA-SUC
+                 END-READ
+              END-PERFORM
+
+              CLOSE MOV-LISTA-SUCURSALES
+           ELSE
+              MOVE SPACES TO WS-SUC-CODIGO-ACTUAL
+              PERFORM PROCESAR-ARCHIVO-SUCURSAL
+           END-IF
+
+           DISPLAY "TOTAL REGISTROS PROCESADOS : " WS-REG-PROCESADOS
+           DISPLAY "TOTAL REGISTROS RECHAZADOS : " WS-REG-RECHAZADOS
+
+           CLOSE CUENTAS-MAESTRO
+                 MOV-HISTORIAL-DUPLICADOS
+                 MOV-REPORTE-OUTPUT
+                 MOV-RECHAZADOS-OUTPUT
+                 MOV-DETALLE-TRABAJO
+                 MOV-CHECKPOINT
+
+           PERFORM GENERAR-RESUMEN
+
+           STOP RUN.
+
+      *> ABRE EL HISTORIAL DE CLAVES PARA DETECCION DE DUPLICADOS EN
+      *> MODO I-O. SI EL ARCHIVO AUN NO EXISTE (PRIMERA CORRIDA), SE
+      *> CREA VACIO ANTES DE ABRIRLO EN MODO I-O.
+       ABRIR-HISTORIAL-DUPLICADOS.
+
+           OPEN I-O MOV-HISTORIAL-DUPLICADOS
+
+           IF WS-FS-HISTORIAL = "35"
+              OPEN OUTPUT MOV-HISTORIAL-DUPLICADOS
+              CLOSE MOV-HISTORIAL-DUPLICADOS
+              OPEN I-O MOV-HISTORIAL-DUPLICADOS
+           END-IF.
+
+      *> DETERMINA SI HAY UNA LISTA DE SUCURSALES A CONSOLIDAR EN ESTA
+      *> CORRIDA. SI EL ARCHIVO DE LISTA NO EXISTE (FILE STATUS "35"),
+      *> LA CORRIDA QUEDA EN MODO DE UNA SOLA SUCURSAL, TAL COMO
+      *> FUNCIONABA ANTES DE HABER SOPORTE PARA CONSOLIDACION MULTI-
+      *> SUCURSAL. CUALQUIER OTRO FILE STATUS ES UNA FALLA REAL (POR
+      *> EJEMPLO, MOVLST APUNTANDO A UN DIRECTORIO O SIN PERMISOS) Y NO
+      *> DEBE CONFUNDIRSE CON "NO HAY LISTA CONFIGURADA".
+       DETERMINAR-LISTA-SUCURSALES.
+
+           MOVE "N" TO WS-HAY-LISTA-SUC
+           MOVE "N" TO WS-FIN-LISTA-SUC
+
+           OPEN INPUT MOV-LISTA-SUCURSALES
+
+           IF WS-FS-LISTA = "00"
+              MOVE "S" TO WS-HAY-LISTA-SUC
+           ELSE
+              IF WS-FS-LISTA NOT = "35"
+                 DISPLAY "ERROR: NO SE PUDO ABRIR "
+                    "MOV-LISTA-SUCURSALES, FILE STATUS "
+                    WS-FS-LISTA UPON CONSOLE
+                 STOP RUN
+              END-IF
+           END-IF.
+
+      *> PROCESA DE PRINCIPIO A FIN EL ARCHIVO DE MOVIMIENTOS DE LA
+      *> SUCURSAL EN TURNO (WS-NOM-ARCHIVO-ENTRADA / WS-SUC-CODIGO-
+      *> ACTUAL), ACUMULANDO LOS CONTADORES Y PUNTOS DE CONTROL DE
+      *> FORMA CONTINUA A TRAVES DE TODAS LAS SUCURSALES DE LA CORRIDA.
+       PROCESAR-ARCHIVO-SUCURSAL.
+
+           MOVE "N" TO WS-FIN-ARCHIVO
+
+           OPEN INPUT MOV-BANCARIO-INPUT
+
+           IF WS-FS-ENTRADA NOT = "00"
+              DISPLAY "ERROR: NO SE PUDO ABRIR " WS-NOM-ARCHIVO-ENTRADA
+                 ", FILE STATUS " WS-FS-ENTRADA
+                 UPON CONSOLE
+              DISPLAY "SE OMITE ESTA SUCURSAL Y SE CONTINUA."
+                 UPON CONSOLE
+              MOVE "S" TO WS-FIN-ARCHIVO
+           ELSE
+              READ MOV-BANCARIO-INPUT
+                  AT END MOVE "S" TO WS-FIN-ARCHIVO
+              END-READ
+           END-IF
+
+           PERFORM UNTIL WS-FIN-ARCHIVO = "S"
+
+              ADD 1 TO WS-REG-LEIDOS
+
+              IF WS-REG-LEIDOS > WS-REG-SALTAR
+                 PERFORM VALIDACION
+
+                 IF WS-REG-VALIDO = "S"
+                    PERFORM PROCESAR-REGISTRO
+                 ELSE
+                    PERFORM PROCESAR-RECHAZO
+                 END-IF
+              END-IF
+
+              DIVIDE WS-REG-LEIDOS BY WS-CKPT-INTERVALO
+                  GIVING WS-CKPT-COCIENTE REMAINDER WS-CKPT-RESIDUO
+              IF WS-CKPT-RESIDUO = 0
+                 PERFORM ESCRIBIR-CHECKPOINT
+              END-IF
+
+              READ MOV-BANCARIO-INPUT
+                  AT END MOVE "S" TO WS-FIN-ARCHIVO
+              END-READ
+
+           END-PERFORM
+
+           IF WS-FS-ENTRADA = "00"
+              CLOSE MOV-BANCARIO-INPUT
+           END-IF.
+
+      *> ESCRIBE LOS ENCABEZADOS DE LOS REPORTES. SOLO SE INVOCA EN
+      *> UNA CORRIDA NUEVA; EN UN REINICIO LOS ENCABEZADOS YA ESTAN
+      *> ESCRITOS EN LOS ARCHIVOS DE LA CORRIDA QUE SE REANUDA.
+       ESCRIBIR-ENCABEZADOS.
 
-           *> ENCABEZADO
            MOVE SUBRAYADO-1     TO LINEA-TEXTO
            WRITE REG-REPORTE FROM LINEA-TEXTO
 
@@ -68,53 +473,410 @@
            MOVE SUBRAYADO-2     TO LINEA-TEXTO
            WRITE REG-REPORTE FROM LINEA-TEXTO
 
-           READ MOV-BANCARIO-INPUT
-               AT END MOVE "S" TO WS-FIN-ARCHIVO
-           END-READ
+           MOVE SUBRAYADO-RCH-1 TO LINEA-TEXTO-RCH
+           WRITE REG-RECHAZO FROM LINEA-TEXTO-RCH
 
-           PERFORM UNTIL WS-FIN-ARCHIVO = "S"
+           MOVE TITULOS-RCH     TO LINEA-TEXTO-RCH
+           WRITE REG-RECHAZO FROM LINEA-TEXTO-RCH
 
-              PERFORM VALIDACION
+           MOVE SUBRAYADO-RCH-2 TO LINEA-TEXTO-RCH
+           WRITE REG-RECHAZO FROM LINEA-TEXTO-RCH.
 
-              IF WS-REG-VALIDO = "S"
-                 PERFORM PROCESAR-REGISTRO
-              ELSE
-                 DISPLAY "REGISTRO INVALIDO: "
-                         NUM-CUENTA " " FECHA " " TIPO-MOV " " MONTO
-              END-IF
+      *> LEE EL PARAMETRO DE REINICIO DE FORMA JCL DD-NAME: EL VALOR
+      *> DE LA VARIABLE DE ENTORNO MOVREINICIO. "S" REANUDA LA ULTIMA
+      *> CORRIDA INTERRUMPIDA A PARTIR DE SU ULTIMO PUNTO DE CONTROL.
+       LEER-PARAMETRO-REINICIO.
 
-              READ MOV-BANCARIO-INPUT
-                  AT END MOVE "S" TO WS-FIN-ARCHIVO
+           MOVE "N" TO WS-PARM-REINICIO
+           DISPLAY "MOVREINICIO" UPON ENVIRONMENT-NAME
+           ACCEPT WS-PARM-REINICIO FROM ENVIRONMENT-VALUE
+           IF WS-PARM-REINICIO NOT = "S"
+              MOVE "N" TO WS-PARM-REINICIO
+           END-IF.
+
+      *> LEE, AL ESTILO DD-NAME DE JCL, LOS NOMBRES DE ARCHIVO QUE EL
+      *> OPERADOR QUIERA SUSTITUIR POR VARIABLE DE ENTORNO. CADA UNO
+      *> QUE NO SE DEFINA CONSERVA SU NOMBRE POR DEFECTO.
+       LEER-NOMBRES-DE-ARCHIVOS.
+
+           DISPLAY "MOVENT" UPON ENVIRONMENT-NAME
+           ACCEPT WS-VALOR-AMBIENTE FROM ENVIRONMENT-VALUE
+           IF WS-VALOR-AMBIENTE NOT = SPACES
+              MOVE WS-VALOR-AMBIENTE TO WS-NOM-ARCHIVO-ENTRADA
+           END-IF
+
+           DISPLAY "MOVLST" UPON ENVIRONMENT-NAME
+           ACCEPT WS-VALOR-AMBIENTE FROM ENVIRONMENT-VALUE
+           IF WS-VALOR-AMBIENTE NOT = SPACES
+              MOVE WS-VALOR-AMBIENTE TO WS-NOM-ARCHIVO-LISTA
+           END-IF
+
+           DISPLAY "MOVRPT" UPON ENVIRONMENT-NAME
+           ACCEPT WS-VALOR-AMBIENTE FROM ENVIRONMENT-VALUE
+           IF WS-VALOR-AMBIENTE NOT = SPACES
+              MOVE WS-VALOR-AMBIENTE TO WS-NOM-ARCHIVO-REPORTE
+           END-IF
+
+           DISPLAY "MOVRCH" UPON ENVIRONMENT-NAME
+           ACCEPT WS-VALOR-AMBIENTE FROM ENVIRONMENT-VALUE
+           IF WS-VALOR-AMBIENTE NOT = SPACES
+              MOVE WS-VALOR-AMBIENTE TO WS-NOM-ARCHIVO-RECHAZADOS
+           END-IF
+
+           DISPLAY "MOVMTO" UPON ENVIRONMENT-NAME
+           ACCEPT WS-VALOR-AMBIENTE FROM ENVIRONMENT-VALUE
+           IF WS-VALOR-AMBIENTE NOT = SPACES
+              MOVE WS-VALOR-AMBIENTE TO WS-NOM-ARCHIVO-MAESTRO
+           END-IF
+
+           DISPLAY "MOVRES" UPON ENVIRONMENT-NAME
+           ACCEPT WS-VALOR-AMBIENTE FROM ENVIRONMENT-VALUE
+           IF WS-VALOR-AMBIENTE NOT = SPACES
+              MOVE WS-VALOR-AMBIENTE TO WS-NOM-ARCHIVO-RESUMEN
+           END-IF
+
+           DISPLAY "MOVCKP" UPON ENVIRONMENT-NAME
+           ACCEPT WS-VALOR-AMBIENTE FROM ENVIRONMENT-VALUE
+           IF WS-VALOR-AMBIENTE NOT = SPACES
+              MOVE WS-VALOR-AMBIENTE TO WS-NOM-ARCHIVO-CHECKPOINT
+           END-IF
+
+           DISPLAY "MOVHST" UPON ENVIRONMENT-NAME
+           ACCEPT WS-VALOR-AMBIENTE FROM ENVIRONMENT-VALUE
+           IF WS-VALOR-AMBIENTE NOT = SPACES
+              MOVE WS-VALOR-AMBIENTE TO WS-NOM-ARCHIVO-HISTORIAL
+           END-IF.
+
+      *> LOCALIZA EL ULTIMO PUNTO DE CONTROL ESCRITO POR LA CORRIDA
+      *> ANTERIOR PARA SABER CUANTOS REGISTROS DE ENTRADA SALTAR Y
+      *> DESDE QUE CONTADORES REANUDAR EL PROCESO.
+       LEER-ULTIMO-CHECKPOINT.
+
+           MOVE "N" TO WS-HUBO-CHECKPOINT
+           MOVE 0   TO WS-REG-SALTAR
+
+           OPEN INPUT MOV-CHECKPOINT
+
+           IF WS-FS-CHECKPOINT = "00"
+              MOVE "N" TO WS-FIN-CHECKPOINT
+              READ MOV-CHECKPOINT
+                  AT END MOVE "S" TO WS-FIN-CHECKPOINT
               END-READ
 
-           END-PERFORM
+              PERFORM UNTIL WS-FIN-CHECKPOINT = "S"
+                 MOVE "S" TO WS-HUBO-CHECKPOINT
+                 MOVE CKPT-NUM-REGISTRO   TO WS-ULT-CKPT-NUM-REG
+                 MOVE CKPT-REG-PROCESADOS TO WS-ULT-CKPT-PROCESADOS
+                 MOVE CKPT-REG-RECHAZADOS TO WS-ULT-CKPT-RECHAZADOS
 
-           DISPLAY "TOTAL REGISTROS PROCESADOS : " WS-REG-PROCESADOS
+                 READ MOV-CHECKPOINT
+                     AT END MOVE "S" TO WS-FIN-CHECKPOINT
+                 END-READ
+              END-PERFORM
 
-           CLOSE MOV-BANCARIO-INPUT
-                 MOV-REPORTE-OUTPUT
+              CLOSE MOV-CHECKPOINT
+           END-IF
 
-           STOP RUN.
+           IF WS-HUBO-CHECKPOINT = "S"
+              MOVE WS-ULT-CKPT-NUM-REG   TO WS-REG-SALTAR
+              MOVE WS-ULT-CKPT-PROCESADOS TO WS-REG-PROCESADOS
+              MOVE WS-ULT-CKPT-RECHAZADOS TO WS-REG-RECHAZADOS
+           END-IF.
 
+      *> GRABA UN PUNTO DE CONTROL CADA WS-CKPT-INTERVALO REGISTROS
+      *> LEIDOS DEL ARCHIVO DE ENTRADA.
+       ESCRIBIR-CHECKPOINT.
+
+           MOVE SPACES            TO REG-CHECKPOINT
+           MOVE WS-REG-LEIDOS     TO CKPT-NUM-REGISTRO
+           MOVE NUM-CUENTA        TO CKPT-NUM-CUENTA
+           MOVE WS-REG-PROCESADOS TO CKPT-REG-PROCESADOS
+           MOVE WS-REG-RECHAZADOS TO CKPT-REG-RECHAZADOS
+
+           WRITE REG-CHECKPOINT.
+
+      *> LA VALIDACION SE REALIZA EN CADENA: CADA PASO SOLO SE EJECUTA
+      *> SI LOS PASOS ANTERIORES ACEPTARON EL REGISTRO, Y EL PRIMER
+      *> PASO QUE LO RECHAZA DEJA SU CODIGO Y DESCRIPCION DE MOTIVO.
        VALIDACION.
-           MOVE "N" TO WS-REG-VALIDO
+           MOVE "S" TO WS-REG-VALIDO
+           MOVE SPACES TO WS-COD-MOTIVO
+           MOVE SPACES TO WS-DESC-MOTIVO
+
+           PERFORM VALIDAR-NUM-CUENTA
+
+           IF WS-REG-VALIDO = "S"
+              PERFORM VALIDAR-FECHA-NUMERICA
+           END-IF
+
+           IF WS-REG-VALIDO = "S"
+              PERFORM VALIDAR-FECHA-CALENDARIO
+           END-IF
+
+           IF WS-REG-VALIDO = "S"
+              PERFORM VALIDAR-TIPO-MOV
+           END-IF
+
+           IF WS-REG-VALIDO = "S"
+              PERFORM VALIDAR-MONTO
+           END-IF
+
+           IF WS-REG-VALIDO = "S"
+              PERFORM VALIDAR-CUENTA-MAESTRO
+           END-IF
+
+           IF WS-REG-VALIDO = "S"
+              PERFORM VALIDAR-DUPLICADO
+           END-IF.
+
+       VALIDAR-NUM-CUENTA.
 
-           IF NUM-CUENTA IS NUMERIC
-              AND FECHA IS NUMERIC
-              AND TIPO-MOV IS ALPHABETIC
-              AND MONTO IS NUMERIC
-                 MOVE "S" TO WS-REG-VALIDO
+           IF NUM-CUENTA IS NOT NUMERIC
+              MOVE "N"  TO WS-REG-VALIDO
+              MOVE "01" TO WS-COD-MOTIVO
+              MOVE "NUM-CUENTA NO ES NUMERICO" TO WS-DESC-MOTIVO
            END-IF.
 
+       VALIDAR-FECHA-NUMERICA.
+
+           IF FECHA IS NOT NUMERIC
+              MOVE "N"  TO WS-REG-VALIDO
+              MOVE "02" TO WS-COD-MOTIVO
+              MOVE "FECHA NO ES NUMERICA" TO WS-DESC-MOTIVO
+           END-IF.
+
+      *> VALIDA QUE FECHA (CCYYMMDD) SEA UNA FECHA CALENDARIO REAL Y
+      *> QUE NO ESTE FECHADA A FUTURO RESPECTO A LA FECHA DE PROCESO.
+       VALIDAR-FECHA-CALENDARIO.
+
+           MOVE FECHA (1:4) TO WS-FECHA-ANO
+           MOVE FECHA (5:2) TO WS-FECHA-MES
+           MOVE FECHA (7:2) TO WS-FECHA-DIA
+
+           IF WS-FECHA-MES < 1 OR WS-FECHA-MES > 12
+              MOVE "N"  TO WS-REG-VALIDO
+              MOVE "08" TO WS-COD-MOTIVO
+              MOVE "FECHA CALENDARIO INVALIDA" TO WS-DESC-MOTIVO
+           ELSE
+              PERFORM DETERMINAR-DIAS-DEL-MES
+              IF WS-FECHA-DIA < 1 OR WS-FECHA-DIA > WS-DIAS-MES-ACTUAL
+                 MOVE "N"  TO WS-REG-VALIDO
+                 MOVE "08" TO WS-COD-MOTIVO
+                 MOVE "FECHA CALENDARIO INVALIDA" TO WS-DESC-MOTIVO
+              ELSE
+                 IF FECHA > WS-FECHA-PROCESO
+                    MOVE "N"  TO WS-REG-VALIDO
+                    MOVE "09" TO WS-COD-MOTIVO
+                    MOVE "FECHA POSTERIOR A FECHA DE PROCESO"
+                       TO WS-DESC-MOTIVO
+                 END-IF
+              END-IF
+           END-IF.
+
+      *> DETERMINA LA CANTIDAD DE DIAS DEL MES DE WS-FECHA-MES EN
+      *> WS-DIAS-MES-ACTUAL, AJUSTANDO FEBRERO EN ANOS BISIESTOS.
+       DETERMINAR-DIAS-DEL-MES.
+
+           MOVE DIAS-POR-MES (WS-FECHA-MES) TO WS-DIAS-MES-ACTUAL
+
+           IF WS-FECHA-MES = 2
+              DIVIDE WS-FECHA-ANO BY 4   GIVING WS-DIVID-TEMP
+                     REMAINDER WS-RESIDUO-4
+              DIVIDE WS-FECHA-ANO BY 100 GIVING WS-DIVID-TEMP
+                     REMAINDER WS-RESIDUO-100
+              DIVIDE WS-FECHA-ANO BY 400 GIVING WS-DIVID-TEMP
+                     REMAINDER WS-RESIDUO-400
+              IF WS-RESIDUO-4 = 0
+                 AND (WS-RESIDUO-100 NOT = 0 OR WS-RESIDUO-400 = 0)
+                 MOVE 29 TO WS-DIAS-MES-ACTUAL
+              END-IF
+           END-IF.
+
+      *> VALIDA LA FORMA DEL CAMPO Y, LUEGO, QUE EL CODIGO ESTE EN LA
+      *> TABLA DE TIPOS DE MOVIMIENTO QUE REALMENTE SE OPERAN.
+       VALIDAR-TIPO-MOV.
+
+           IF TIPO-MOV IS NOT ALPHABETIC
+              MOVE "N"  TO WS-REG-VALIDO
+              MOVE "03" TO WS-COD-MOTIVO
+              MOVE "TIPO-MOV NO ES ALFABETICO" TO WS-DESC-MOTIVO
+           ELSE
+              SET IX-TIPO-MOV TO 1
+              SEARCH ALL TIPO-MOV-VALIDO
+                  AT END
+                     MOVE "N"  TO WS-REG-VALIDO
+                     MOVE "10" TO WS-COD-MOTIVO
+                     MOVE "TIPO-MOV NO ESTA EN TABLA DE CODIGOS"
+                        TO WS-DESC-MOTIVO
+                  WHEN TIPO-MOV-VALIDO (IX-TIPO-MOV) = TIPO-MOV
+                     CONTINUE
+              END-SEARCH
+           END-IF.
+
+       VALIDAR-MONTO.
+
+           IF MONTO IS NOT NUMERIC
+              MOVE "N"  TO WS-REG-VALIDO
+              MOVE "04" TO WS-COD-MOTIVO
+              MOVE "MONTO NO ES NUMERICO" TO WS-DESC-MOTIVO
+           END-IF.
+
+       VALIDAR-CUENTA-MAESTRO.
+
+           MOVE NUM-CUENTA TO CM-NUM-CUENTA
+
+           READ CUENTAS-MAESTRO
+               INVALID KEY
+                  MOVE "N"  TO WS-REG-VALIDO
+                  MOVE "05" TO WS-COD-MOTIVO
+                  MOVE "CUENTA NO EXISTE EN MAESTRO" TO WS-DESC-MOTIVO
+               NOT INVALID KEY
+                  IF CM-CUENTA-CERRADA
+                     MOVE "N"  TO WS-REG-VALIDO
+                     MOVE "06" TO WS-COD-MOTIVO
+                     MOVE "CUENTA CERRADA" TO WS-DESC-MOTIVO
+                  ELSE
+                     IF CM-CUENTA-CONGELADA
+                        MOVE "N"  TO WS-REG-VALIDO
+                        MOVE "07" TO WS-COD-MOTIVO
+                        MOVE "CUENTA CONGELADA" TO WS-DESC-MOTIVO
+                     END-IF
+                  END-IF
+           END-READ.
+
+      *> DETECTA SI YA SE ACEPTO UN MOVIMIENTO CON LA MISMA CLAVE
+      *> (CUENTA+FECHA+TIPO-MOV+MONTO) EN ESTA CORRIDA O EN UNA
+      *> ANTERIOR. EL PRIMERO QUE LLEGA QUEDA REGISTRADO EN EL
+      *> HISTORIAL; CUALQUIER REPETICION SE RECHAZA COMO DUPLICADO.
+       VALIDAR-DUPLICADO.
+
+           MOVE NUM-CUENTA TO HIST-NUM-CUENTA
+           MOVE FECHA      TO HIST-FECHA
+           MOVE TIPO-MOV   TO HIST-TIPO-MOV
+           MOVE MONTO      TO HIST-MONTO
+
+           READ MOV-HISTORIAL-DUPLICADOS
+               INVALID KEY
+                  WRITE REG-HISTORIAL
+               NOT INVALID KEY
+                  MOVE "N"  TO WS-REG-VALIDO
+                  MOVE "11" TO WS-COD-MOTIVO
+                  MOVE "POSIBLE DUPLICADO" TO WS-DESC-MOTIVO
+           END-READ.
+
        PROCESAR-REGISTRO.
 
            ADD 1 TO WS-REG-PROCESADOS
 
+           MOVE SPACES     TO REG-REPORTE
+           MOVE WS-SUC-CODIGO-ACTUAL TO SUC-SAL
            MOVE NUM-CUENTA TO NUM-CUENTA-SAL
            MOVE FECHA      TO FECHA-SAL
            MOVE TIPO-MOV   TO TIPO-MOV-SAL
            MOVE MONTO      TO MONTO-SAL
 
-           WRITE REG-REPORTE.
+           WRITE REG-REPORTE
+
+           MOVE NUM-CUENTA TO DET-NUM-CUENTA
+           MOVE TIPO-MOV   TO DET-TIPO-MOV
+           MOVE MONTO      TO DET-MONTO
+
+           WRITE REG-DETALLE-TRABAJO.
+
+       PROCESAR-RECHAZO.
+
+           ADD 1 TO WS-REG-RECHAZADOS
+
+           MOVE SPACES     TO REG-RECHAZO
+           MOVE WS-SUC-CODIGO-ACTUAL TO SUC-RCH
+           MOVE NUM-CUENTA TO NUM-CUENTA-RCH
+           MOVE FECHA      TO FECHA-RCH
+           MOVE TIPO-MOV   TO TIPO-MOV-RCH
+           MOVE MONTO      TO MONTO-RCH
+           MOVE WS-COD-MOTIVO  TO COD-MOTIVO-RCH
+           MOVE WS-DESC-MOTIVO TO DESC-MOTIVO-RCH
+
+           WRITE REG-RECHAZO.
+
+       GENERAR-RESUMEN.
+
+           OPEN OUTPUT MOV-RESUMEN-OUTPUT
+
+           MOVE SUBRAYADO-RESUMEN TO REG-RESUMEN
+           WRITE REG-RESUMEN
+
+           MOVE TITULOS-RESUMEN   TO REG-RESUMEN
+           WRITE REG-RESUMEN
+
+           MOVE SUBRAYADO-RESUMEN TO REG-RESUMEN
+           WRITE REG-RESUMEN
+
+           SORT MOV-ORDEN-TRABAJO
+               ON ASCENDING KEY ORD-NUM-CUENTA ORD-TIPO-MOV
+               USING MOV-DETALLE-TRABAJO
+               OUTPUT PROCEDURE IS ESCRIBIR-RESUMEN
+
+           CLOSE MOV-RESUMEN-OUTPUT.
+
+       ESCRIBIR-RESUMEN.
+
+           MOVE "N" TO WS-FIN-ORDEN
+           MOVE "N" TO WS-HAY-CORTE-ANT
+           MOVE 0   TO WS-GRAN-TOTAL
+
+           RETURN MOV-ORDEN-TRABAJO
+               AT END MOVE "S" TO WS-FIN-ORDEN
+           END-RETURN
+
+           PERFORM UNTIL WS-FIN-ORDEN = "S"
+
+              IF WS-HAY-CORTE-ANT = "S"
+                 AND (ORD-NUM-CUENTA NOT = WS-CORTE-CUENTA-ANT
+                      OR ORD-TIPO-MOV NOT = WS-CORTE-TIPO-ANT)
+                 PERFORM ESCRIBIR-SUBTOTAL
+              END-IF
+
+              IF WS-HAY-CORTE-ANT = "N"
+                 OR ORD-NUM-CUENTA NOT = WS-CORTE-CUENTA-ANT
+                 OR ORD-TIPO-MOV NOT = WS-CORTE-TIPO-ANT
+                 MOVE ORD-NUM-CUENTA TO WS-CORTE-CUENTA-ANT
+                 MOVE ORD-TIPO-MOV   TO WS-CORTE-TIPO-ANT
+                 MOVE 0              TO WS-SUBTOTAL-CORTE
+                 MOVE "S"            TO WS-HAY-CORTE-ANT
+              END-IF
+
+              ADD ORD-MONTO TO WS-SUBTOTAL-CORTE
+              ADD ORD-MONTO TO WS-GRAN-TOTAL
+
+              RETURN MOV-ORDEN-TRABAJO
+                  AT END MOVE "S" TO WS-FIN-ORDEN
+              END-RETURN
+
+           END-PERFORM
+
+           IF WS-HAY-CORTE-ANT = "S"
+              PERFORM ESCRIBIR-SUBTOTAL
+           END-IF
+
+           PERFORM ESCRIBIR-GRAN-TOTAL.
+
+       ESCRIBIR-SUBTOTAL.
+
+           MOVE WS-CORTE-CUENTA-ANT TO LSUB-CUENTA
+           MOVE WS-CORTE-TIPO-ANT   TO LSUB-TIPO
+           MOVE WS-SUBTOTAL-CORTE   TO LSUB-MONTO
+
+           MOVE LINEA-SUBTOTAL TO REG-RESUMEN
+           WRITE REG-RESUMEN.
+
+       ESCRIBIR-GRAN-TOTAL.
+
+           MOVE WS-GRAN-TOTAL TO LGT-MONTO
+
+           MOVE SUBRAYADO-RESUMEN TO REG-RESUMEN
+           WRITE REG-RESUMEN
+
+           MOVE LINEA-GRAN-TOTAL TO REG-RESUMEN
+           WRITE REG-RESUMEN.
 
        END PROGRAM MOVIMIENTOS-BANCARIOS.
