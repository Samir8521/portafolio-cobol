@@ -0,0 +1,538 @@
+      ******************************************************************
+      * Author: SAMIR ESTELA
+      * Date:
+      * Purpose: Revisar los movimientos rechazados por MOVIMIENTOS-
+      *          BANCARIOS, permitir que un operador corrija los
+      *          valores de cada uno, revalidarlos con las mismas
+      *          reglas del proceso batch, y dejar los que queden
+      *          validos listos para alimentar la corrida del dia
+      *          siguiente.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORRECCION-MOVIMIENTOS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT MOV-RECHAZADOS-INPUT
+               ASSIGN TO DYNAMIC WS-NOM-ARCHIVO-RECHAZADOS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RECHAZADOS.
+           SELECT MOV-CORREGIDOS-OUTPUT
+               ASSIGN TO DYNAMIC WS-NOM-ARCHIVO-CORREGIDOS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CORREGIDOS.
+           SELECT MOV-RECHAZADOS-PENDIENTES
+               ASSIGN TO "MOVIMIENTOS-RECHAZADOS.WRK"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUENTAS-MAESTRO
+               ASSIGN TO DYNAMIC WS-NOM-ARCHIVO-MAESTRO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-NUM-CUENTA
+               FILE STATUS IS WS-FS-CUENTAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *> AUDITORIA DE RECHAZOS PRODUCIDA POR MOVIMIENTOS-BANCARIOS.
+      *> MISMO LAYOUT QUE REG-RECHAZO EN ESE PROGRAMA.
+       FD MOV-RECHAZADOS-INPUT.
+       01 REG-RECHAZO.
+           05 SUC-RCH            PIC X(4).
+           05 FILLER             PIC X.
+           05 NUM-CUENTA-RCH     PIC X(10).
+           05 FILLER             PIC X.
+           05 FECHA-RCH          PIC X(8).
+           05 FILLER             PIC X.
+           05 TIPO-MOV-RCH       PIC X(3).
+           05 FILLER             PIC X.
+           05 MONTO-RCH          PIC X(11).
+           05 FILLER             PIC X.
+           05 COD-MOTIVO-RCH     PIC X(2).
+           05 FILLER             PIC X.
+           05 DESC-MOTIVO-RCH    PIC X(40).
+
+      *> MOVIMIENTOS CORREGIDOS QUE QUEDARON VALIDOS. MISMO LAYOUT QUE
+      *> MOV-INPUT EN MOVIMIENTOS-BANCARIOS, PARA POR USARSE DIRECTA-
+      *> MENTE COMO ARCHIVO DE ENTRADA (O SUCURSAL ADICIONAL EN LA
+      *> LISTA DE SUCURSALES) DE LA CORRIDA DEL DIA SIGUIENTE.
+       FD MOV-CORREGIDOS-OUTPUT.
+       01 REG-CORREGIDO.
+           05 NUM-CUENTA         PIC 9(10).
+           05 FECHA              PIC 9(8).
+           05 TIPO-MOV           PIC X(3).
+           05 MONTO              PIC 9(11).
+
+      *> ARCHIVO DE TRABAJO INTERNO (NO ES UN ARCHIVO DE NEGOCIO, NO
+      *> SE PARAMETRIZA) DONDE SE VUELVEN A ESCRIBIR LOS RECHAZOS QUE
+      *> SIGUEN PENDIENTES AL TERMINAR LA CORRIDA: LOS YA CORREGIDOS Y
+      *> ACEPTADOS SE DEJAN FUERA, LOS QUE SIGUEN INVALIDOS SE VUELVEN
+      *> A ESCRIBIR PARA QUE EL OPERADOR LOS REINTENTE EN UNA CORRIDA
+      *> POSTERIOR. AL FINAL ESTE ARCHIVO SUSTITUYE A MOV-RECHAZADOS-
+      *> INPUT, PARA QUE UNA SEGUNDA CORRIDA EN EL MISMO DIA SEA
+      *> ADITIVA SOBRE LOS RECHAZOS, NO DESTRUCTIVA NI REDUNDANTE.
+       FD MOV-RECHAZADOS-PENDIENTES.
+       01 REG-RECHAZO-PENDIENTE.
+           05 SUC-PND            PIC X(4).
+           05 FILLER             PIC X.
+           05 NUM-CUENTA-PND     PIC X(10).
+           05 FILLER             PIC X.
+           05 FECHA-PND          PIC X(8).
+           05 FILLER             PIC X.
+           05 TIPO-MOV-PND       PIC X(3).
+           05 FILLER             PIC X.
+           05 MONTO-PND          PIC X(11).
+           05 FILLER             PIC X.
+           05 COD-MOTIVO-PND     PIC X(2).
+           05 FILLER             PIC X.
+           05 DESC-MOTIVO-PND    PIC X(40).
+
+      *> MAESTRO DE CUENTAS CONTRA EL QUE SE VALIDA CADA NUM-CUENTA.
+      *> MISMO LAYOUT QUE EN MOVIMIENTOS-BANCARIOS.
+       FD CUENTAS-MAESTRO.
+       01 REG-CUENTA-MAESTRO.
+           05 CM-NUM-CUENTA      PIC 9(10).
+           05 CM-NOMBRE-TITULAR  PIC X(40).
+           05 CM-ESTADO-CUENTA   PIC X(1).
+               88 CM-CUENTA-ACTIVA    VALUE "A".
+               88 CM-CUENTA-CERRADA   VALUE "C".
+               88 CM-CUENTA-CONGELADA VALUE "F".
+           05 CM-TIPO-PRODUCTO   PIC X(3).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FS-RECHAZADOS      PIC XX VALUE "00".
+
+       01 WS-FS-CORREGIDOS      PIC XX VALUE "00".
+
+       01 WS-FS-CUENTAS         PIC XX VALUE "00".
+
+       01 WS-CONSERVAR-RECHAZO  PIC X VALUE "S".
+
+       01 WS-HUBO-RECHAZOS      PIC X VALUE "N".
+
+      *> ESTADO DE LAS LLAMADAS AL RUNTIME PARA SUSTITUIR EL ARCHIVO DE
+      *> RECHAZOS POR EL ARCHIVO DE PENDIENTES AL TERMINAR LA CORRIDA.
+       01 WS-STATUS-RENOMBRADO  PIC 9(9) COMP-5 VALUE 0.
+
+       01 WS-NOM-ARCHIVO-RECHAZADOS PIC X(50) VALUE
+            "MOVIMIENTOS-RECHAZADOS.TXT".
+       01 WS-NOM-ARCHIVO-CORREGIDOS PIC X(50) VALUE
+            "MOVIMIENTOS-CORREGIDOS.TXT".
+       01 WS-NOM-ARCHIVO-MAESTRO    PIC X(50) VALUE "CUENTAS.MAESTRO".
+       01 WS-VALOR-AMBIENTE         PIC X(50) VALUE SPACES.
+
+       01 WS-FIN-ARCHIVO        PIC X VALUE "N".
+       01 WS-REG-VALIDO         PIC X VALUE "N".
+
+       01 WS-TOTAL-LEIDOS       PIC 9(6) VALUE 0.
+       01 WS-TOTAL-CORREGIDOS   PIC 9(6) VALUE 0.
+       01 WS-TOTAL-OMITIDOS     PIC 9(6) VALUE 0.
+
+       01 WS-COD-MOTIVO         PIC X(2)  VALUE SPACES.
+       01 WS-DESC-MOTIVO        PIC X(40) VALUE SPACES.
+
+       01 WS-FECHA-PROCESO      PIC 9(8).
+
+       01 WS-FECHA-ANO          PIC 9(4).
+       01 WS-FECHA-MES          PIC 9(2).
+       01 WS-FECHA-DIA          PIC 9(2).
+       01 WS-DIAS-MES-ACTUAL    PIC 9(2).
+
+       01 WS-DIVID-TEMP         PIC 9(4).
+       01 WS-RESIDUO-4          PIC 9(2).
+       01 WS-RESIDUO-100        PIC 9(2).
+       01 WS-RESIDUO-400        PIC 9(3).
+
+      *> DIAS POR MES EN UN ANO NO BISIESTO (FEBRERO SE AJUSTA EN
+      *> DETERMINAR-DIAS-DEL-MES). MISMA TABLA QUE EN MOVIMIENTOS-
+      *> BANCARIOS; MANTENER LAS DOS SINCRONIZADAS.
+       01 TABLA-DIAS-POR-MES-N  PIC X(24)
+            VALUE "312831303130313130313031".
+       01 TABLA-DIAS-POR-MES REDEFINES TABLA-DIAS-POR-MES-N.
+           05 DIAS-POR-MES       PIC 9(2) OCCURS 12 TIMES.
+
+      *> TABLA DE CODIGOS DE TIPO DE MOVIMIENTO QUE REALMENTE SE
+      *> OPERAN. MISMA TABLA QUE EN MOVIMIENTOS-BANCARIOS; MANTENER
+      *> LAS DOS SINCRONIZADAS. EN ORDEN ALFABETICO PARA LA SEARCH ALL.
+       01 TABLA-TIPOS-MOV-N     PIC X(15) VALUE "ABOCGODEPRETTRF".
+       01 TABLA-TIPOS-MOV REDEFINES TABLA-TIPOS-MOV-N.
+           05 TIPO-MOV-VALIDO    PIC X(3) OCCURS 5 TIMES
+                 ASCENDING KEY IS TIPO-MOV-VALIDO
+                 INDEXED BY IX-TIPO-MOV.
+
+      *> RESPUESTA DEL OPERADOR PARA UN CAMPO. EN BLANCO SIGNIFICA
+      *> CONSERVAR EL VALOR ACTUAL DEL CAMPO.
+       01 WS-ENTRADA-CONSOLA    PIC X(15) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD
+
+           PERFORM LEER-NOMBRES-DE-ARCHIVOS
+
+           OPEN INPUT MOV-RECHAZADOS-INPUT
+
+      *> SI EL ARCHIVO DE RECHAZOS NO EXISTE (NADA QUE CORREGIR TODAVIA
+      *> EN ESTE AMBIENTE, O MOVRCH MAL ESCRITO), NO HAY NADA QUE LEER;
+      *> CUALQUIER OTRO ERROR DE APERTURA SI DETIENE LA CORRIDA, PARA
+      *> NO QUEDAR LEYENDO UN ARCHIVO QUE NUNCA SE ABRIO.
+           IF WS-FS-RECHAZADOS = "35"
+              MOVE "S" TO WS-FIN-ARCHIVO
+           ELSE
+              IF WS-FS-RECHAZADOS NOT = "00"
+                 DISPLAY "ERROR: NO SE PUDO ABRIR "
+                    "MOV-RECHAZADOS-INPUT, FILE STATUS "
+                    WS-FS-RECHAZADOS UPON CONSOLE
+                 STOP RUN
+              ELSE
+      *> SE GUARDA APARTE DE WS-FS-RECHAZADOS PORQUE CADA READ MAS
+      *> ADELANTE SOBRESCRIBE ESE CAMPO (POR EJEMPLO A "10" AL LLEGAR
+      *> AL FINAL DEL ARCHIVO); ESTA BANDERA ES LA QUE SE CONSULTA
+      *> DESPUES DEL CICLO PRINCIPAL PARA SABER SI HUBO ALGO QUE CERRAR
+      *> Y SUSTITUIR.
+                 MOVE "S" TO WS-HUBO-RECHAZOS
+              END-IF
+           END-IF
+
+           OPEN INPUT CUENTAS-MAESTRO
+
+           IF WS-FS-CUENTAS NOT = "00"
+              DISPLAY "ERROR: NO SE PUDO ABRIR CUENTAS-MAESTRO, "
+                 "FILE STATUS " WS-FS-CUENTAS UPON CONSOLE
+              STOP RUN
+           END-IF
+
+      *> SE ABRE EN MODO EXTEND SI YA HAY UN ARCHIVO DE CORREGIDOS DE
+      *> UNA CORRIDA ANTERIOR EN EL MISMO DIA (EL OPERADOR PUEDE USAR
+      *> ESTE PROGRAMA VARIAS VECES ANTES DE QUE MOVIMIENTOS-BANCARIOS
+      *> CONSUMA EL ARCHIVO); SI AUN NO EXISTE, SE ABRE COMO CORRIDA
+      *> NUEVA, IGUAL QUE EL OPEN EXTEND / OPEN OUTPUT DE MOVIMIENTOS-
+      *> BANCARIOS PARA EL MISMO PROBLEMA.
+           OPEN EXTEND MOV-CORREGIDOS-OUTPUT
+
+           IF WS-FS-CORREGIDOS = "35"
+              OPEN OUTPUT MOV-CORREGIDOS-OUTPUT
+           ELSE
+              IF WS-FS-CORREGIDOS NOT = "00"
+                 DISPLAY "ERROR: NO SE PUDO ABRIR "
+                    "MOV-CORREGIDOS-OUTPUT, FILE STATUS "
+                    WS-FS-CORREGIDOS UPON CONSOLE
+                 STOP RUN
+              END-IF
+           END-IF
+
+           IF WS-HUBO-RECHAZOS = "S"
+              OPEN OUTPUT MOV-RECHAZADOS-PENDIENTES
+           END-IF
+
+           IF WS-FIN-ARCHIVO NOT = "S"
+              READ MOV-RECHAZADOS-INPUT
+                  AT END MOVE "S" TO WS-FIN-ARCHIVO
+              END-READ
+           END-IF
+
+           PERFORM UNTIL WS-FIN-ARCHIVO = "S"
+
+              MOVE "S" TO WS-CONSERVAR-RECHAZO
+
+              IF COD-MOTIVO-RCH IS NUMERIC
+                 ADD 1 TO WS-TOTAL-LEIDOS
+                 PERFORM PROCESAR-CORRECCION
+                 IF WS-REG-VALIDO = "S"
+                    MOVE "N" TO WS-CONSERVAR-RECHAZO
+                 END-IF
+              END-IF
+
+      *> LOS RECHAZOS YA CORREGIDOS Y ACEPTADOS SE DEJAN FUERA DEL
+      *> ARCHIVO DE PENDIENTES; TODOS LOS DEMAS (SIGUEN INVALIDOS, O
+      *> NO SE PUDIERON PROCESAR) SE VUELVEN A ESCRIBIR PARA QUE EL
+      *> OPERADOR LOS VEA DE NUEVO EN UNA CORRIDA POSTERIOR.
+              IF WS-CONSERVAR-RECHAZO = "S"
+                 WRITE REG-RECHAZO-PENDIENTE FROM REG-RECHAZO
+              END-IF
+
+              READ MOV-RECHAZADOS-INPUT
+                  AT END MOVE "S" TO WS-FIN-ARCHIVO
+              END-READ
+
+           END-PERFORM
+
+           DISPLAY "TOTAL RECHAZOS LEIDOS       : " WS-TOTAL-LEIDOS
+           DISPLAY "TOTAL CORREGIDOS PARA EL LOTE: " WS-TOTAL-CORREGIDOS
+           DISPLAY "TOTAL OMITIDOS SIN CORREGIR  : " WS-TOTAL-OMITIDOS
+
+           IF WS-HUBO-RECHAZOS = "S"
+              CLOSE MOV-RECHAZADOS-INPUT
+                    MOV-RECHAZADOS-PENDIENTES
+              PERFORM SUSTITUIR-ARCHIVO-RECHAZOS
+           END-IF
+
+           CLOSE CUENTAS-MAESTRO
+                 MOV-CORREGIDOS-OUTPUT
+
+           STOP RUN.
+
+      *> REEMPLAZA MOV-RECHAZADOS-INPUT POR EL ARCHIVO DE PENDIENTES
+      *> QUE SE ACABA DE ESCRIBIR, PARA QUE LOS RECHAZOS YA CORREGIDOS
+      *> NO SE LE VUELVAN A PRESENTAR AL OPERADOR EN LA PROXIMA
+      *> CORRIDA. SI EL RUNTIME NO PUEDE HACER EL CAMBIO, SE AVISA
+      *> PERO NO SE DETIENE LA CORRIDA: LOS CORREGIDOS YA QUEDARON
+      *> ESCRITOS EN MOV-CORREGIDOS-OUTPUT DE TODAS FORMAS.
+       SUSTITUIR-ARCHIVO-RECHAZOS.
+
+           CALL "CBL_DELETE_FILE" USING WS-NOM-ARCHIVO-RECHAZADOS
+               RETURNING WS-STATUS-RENOMBRADO
+
+           CALL "CBL_RENAME_FILE" USING "MOVIMIENTOS-RECHAZADOS.WRK"
+               WS-NOM-ARCHIVO-RECHAZADOS
+               RETURNING WS-STATUS-RENOMBRADO
+
+           IF WS-STATUS-RENOMBRADO NOT = 0
+              DISPLAY "AVISO: NO SE PUDO ACTUALIZAR "
+                 WS-NOM-ARCHIVO-RECHAZADOS
+                 " CON LOS RECHAZOS PENDIENTES (CODIGO "
+                 WS-STATUS-RENOMBRADO
+                 "); LA PROXIMA CORRIDA VOLVERA A MOSTRAR TODOS LOS"
+                 " RECHAZOS ORIGINALES." UPON CONSOLE
+           END-IF.
+
+      *> LEE, AL ESTILO DD-NAME DE JCL, LOS NOMBRES DE ARCHIVO QUE EL
+      *> OPERADOR QUIERA SUSTITUIR POR VARIABLE DE ENTORNO. CADA UNO
+      *> QUE NO SE DEFINA CONSERVA SU NOMBRE POR DEFECTO.
+       LEER-NOMBRES-DE-ARCHIVOS.
+
+           DISPLAY "MOVRCH" UPON ENVIRONMENT-NAME
+           ACCEPT WS-VALOR-AMBIENTE FROM ENVIRONMENT-VALUE
+           IF WS-VALOR-AMBIENTE NOT = SPACES
+              MOVE WS-VALOR-AMBIENTE TO WS-NOM-ARCHIVO-RECHAZADOS
+           END-IF
+
+           DISPLAY "MOVCOR" UPON ENVIRONMENT-NAME
+           ACCEPT WS-VALOR-AMBIENTE FROM ENVIRONMENT-VALUE
+           IF WS-VALOR-AMBIENTE NOT = SPACES
+              MOVE WS-VALOR-AMBIENTE TO WS-NOM-ARCHIVO-CORREGIDOS
+           END-IF
+
+           DISPLAY "MOVMTO" UPON ENVIRONMENT-NAME
+           ACCEPT WS-VALOR-AMBIENTE FROM ENVIRONMENT-VALUE
+           IF WS-VALOR-AMBIENTE NOT = SPACES
+              MOVE WS-VALOR-AMBIENTE TO WS-NOM-ARCHIVO-MAESTRO
+           END-IF.
+
+      *> MUESTRA UN MOVIMIENTO RECHAZADO Y SU MOTIVO, PRECARGA SUS
+      *> VALORES ACTUALES, PIDE AL OPERADOR UN VALOR CORREGIDO POR
+      *> CAMPO (EN BLANCO CONSERVA EL VALOR ACTUAL), REVALIDA CON LAS
+      *> MISMAS REGLAS DEL PROCESO BATCH, Y SI QUEDA VALIDO LO ESCRIBE
+      *> AL ARCHIVO DE CORREGIDOS PARA LA CORRIDA DEL DIA SIGUIENTE.
+       PROCESAR-CORRECCION.
+
+           MOVE NUM-CUENTA-RCH TO NUM-CUENTA
+           MOVE FECHA-RCH      TO FECHA
+           MOVE TIPO-MOV-RCH   TO TIPO-MOV
+           MOVE MONTO-RCH      TO MONTO
+
+           DISPLAY " " UPON CONSOLE
+           DISPLAY "SUCURSAL......: " SUC-RCH UPON CONSOLE
+           DISPLAY "CUENTA........: " NUM-CUENTA-RCH UPON CONSOLE
+           DISPLAY "FECHA.........: " FECHA-RCH UPON CONSOLE
+           DISPLAY "TIPO-MOV......: " TIPO-MOV-RCH UPON CONSOLE
+           DISPLAY "MONTO.........: " MONTO-RCH UPON CONSOLE
+           DISPLAY "MOTIVO RECHAZO: " COD-MOTIVO-RCH " " DESC-MOTIVO-RCH
+              UPON CONSOLE
+           DISPLAY "INGRESE VALOR CORREGIDO, O ENTER PARA CONSERVAR"
+              UPON CONSOLE
+
+           DISPLAY "NUEVA CUENTA: " UPON CONSOLE
+           MOVE SPACES TO WS-ENTRADA-CONSOLA
+           ACCEPT WS-ENTRADA-CONSOLA FROM CONSOLE
+           IF WS-ENTRADA-CONSOLA NOT = SPACES
+              MOVE WS-ENTRADA-CONSOLA TO NUM-CUENTA
+           END-IF
+
+           DISPLAY "NUEVA FECHA (CCYYMMDD): " UPON CONSOLE
+           MOVE SPACES TO WS-ENTRADA-CONSOLA
+           ACCEPT WS-ENTRADA-CONSOLA FROM CONSOLE
+           IF WS-ENTRADA-CONSOLA NOT = SPACES
+              MOVE WS-ENTRADA-CONSOLA TO FECHA
+           END-IF
+
+           DISPLAY "NUEVO TIPO-MOV: " UPON CONSOLE
+           MOVE SPACES TO WS-ENTRADA-CONSOLA
+           ACCEPT WS-ENTRADA-CONSOLA FROM CONSOLE
+           IF WS-ENTRADA-CONSOLA NOT = SPACES
+              MOVE WS-ENTRADA-CONSOLA TO TIPO-MOV
+           END-IF
+
+           DISPLAY "NUEVO MONTO: " UPON CONSOLE
+           MOVE SPACES TO WS-ENTRADA-CONSOLA
+           ACCEPT WS-ENTRADA-CONSOLA FROM CONSOLE
+           IF WS-ENTRADA-CONSOLA NOT = SPACES
+              MOVE WS-ENTRADA-CONSOLA TO MONTO
+           END-IF
+
+           PERFORM VALIDACION-CORRECCION
+
+           IF WS-REG-VALIDO = "S"
+              WRITE REG-CORREGIDO
+              ADD 1 TO WS-TOTAL-CORREGIDOS
+              DISPLAY "CORRECCION ACEPTADA, SE INCLUIRA EN EL PROXIMO"
+                 " LOTE." UPON CONSOLE
+           ELSE
+              ADD 1 TO WS-TOTAL-OMITIDOS
+              DISPLAY "LA CORRECCION SIGUE SIENDO INVALIDA ("
+                 WS-COD-MOTIVO "-" WS-DESC-MOTIVO "); SE OMITE."
+                 UPON CONSOLE
+           END-IF.
+
+      *> LA REVALIDACION SE REALIZA EN CADENA, CON LAS MISMAS REGLAS Y
+      *> EL MISMO ORDEN QUE LA VALIDACION DEL PROCESO BATCH (SALVO LA
+      *> VALIDACION DE DUPLICADOS, QUE EL PROCESO BATCH VUELVE A HACER
+      *> AL INGERIR ESTE ARCHIVO CORREGIDO EN LA CORRIDA SIGUIENTE).
+       VALIDACION-CORRECCION.
+           MOVE "S" TO WS-REG-VALIDO
+           MOVE SPACES TO WS-COD-MOTIVO
+           MOVE SPACES TO WS-DESC-MOTIVO
+
+           PERFORM VALIDAR-NUM-CUENTA
+
+           IF WS-REG-VALIDO = "S"
+              PERFORM VALIDAR-FECHA-NUMERICA
+           END-IF
+
+           IF WS-REG-VALIDO = "S"
+              PERFORM VALIDAR-FECHA-CALENDARIO
+           END-IF
+
+           IF WS-REG-VALIDO = "S"
+              PERFORM VALIDAR-TIPO-MOV
+           END-IF
+
+           IF WS-REG-VALIDO = "S"
+              PERFORM VALIDAR-MONTO
+           END-IF
+
+           IF WS-REG-VALIDO = "S"
+              PERFORM VALIDAR-CUENTA-MAESTRO
+           END-IF.
+
+       VALIDAR-NUM-CUENTA.
+
+           IF NUM-CUENTA IS NOT NUMERIC
+              MOVE "N"  TO WS-REG-VALIDO
+              MOVE "01" TO WS-COD-MOTIVO
+              MOVE "NUM-CUENTA NO ES NUMERICO" TO WS-DESC-MOTIVO
+           END-IF.
+
+       VALIDAR-FECHA-NUMERICA.
+
+           IF FECHA IS NOT NUMERIC
+              MOVE "N"  TO WS-REG-VALIDO
+              MOVE "02" TO WS-COD-MOTIVO
+              MOVE "FECHA NO ES NUMERICA" TO WS-DESC-MOTIVO
+           END-IF.
+
+      *> VALIDA QUE FECHA (CCYYMMDD) SEA UNA FECHA CALENDARIO REAL Y
+      *> QUE NO ESTE FECHADA A FUTURO RESPECTO A LA FECHA DE PROCESO.
+       VALIDAR-FECHA-CALENDARIO.
+
+           MOVE FECHA (1:4) TO WS-FECHA-ANO
+           MOVE FECHA (5:2) TO WS-FECHA-MES
+           MOVE FECHA (7:2) TO WS-FECHA-DIA
+
+           IF WS-FECHA-MES < 1 OR WS-FECHA-MES > 12
+              MOVE "N"  TO WS-REG-VALIDO
+              MOVE "08" TO WS-COD-MOTIVO
+              MOVE "FECHA CALENDARIO INVALIDA" TO WS-DESC-MOTIVO
+           ELSE
+              PERFORM DETERMINAR-DIAS-DEL-MES
+              IF WS-FECHA-DIA < 1 OR WS-FECHA-DIA > WS-DIAS-MES-ACTUAL
+                 MOVE "N"  TO WS-REG-VALIDO
+                 MOVE "08" TO WS-COD-MOTIVO
+                 MOVE "FECHA CALENDARIO INVALIDA" TO WS-DESC-MOTIVO
+              ELSE
+                 IF FECHA > WS-FECHA-PROCESO
+                    MOVE "N"  TO WS-REG-VALIDO
+                    MOVE "09" TO WS-COD-MOTIVO
+                    MOVE "FECHA POSTERIOR A FECHA DE PROCESO"
+                       TO WS-DESC-MOTIVO
+                 END-IF
+              END-IF
+           END-IF.
+
+      *> DETERMINA LA CANTIDAD DE DIAS DEL MES DE WS-FECHA-MES EN
+      *> WS-DIAS-MES-ACTUAL, AJUSTANDO FEBRERO EN ANOS BISIESTOS.
+       DETERMINAR-DIAS-DEL-MES.
+
+           MOVE DIAS-POR-MES (WS-FECHA-MES) TO WS-DIAS-MES-ACTUAL
+
+           IF WS-FECHA-MES = 2
+              DIVIDE WS-FECHA-ANO BY 4   GIVING WS-DIVID-TEMP
+                     REMAINDER WS-RESIDUO-4
+              DIVIDE WS-FECHA-ANO BY 100 GIVING WS-DIVID-TEMP
+                     REMAINDER WS-RESIDUO-100
+              DIVIDE WS-FECHA-ANO BY 400 GIVING WS-DIVID-TEMP
+                     REMAINDER WS-RESIDUO-400
+              IF WS-RESIDUO-4 = 0
+                 AND (WS-RESIDUO-100 NOT = 0 OR WS-RESIDUO-400 = 0)
+                 MOVE 29 TO WS-DIAS-MES-ACTUAL
+              END-IF
+           END-IF.
+
+      *> VALIDA LA FORMA DEL CAMPO Y, LUEGO, QUE EL CODIGO ESTE EN LA
+      *> TABLA DE TIPOS DE MOVIMIENTO QUE REALMENTE SE OPERAN.
+       VALIDAR-TIPO-MOV.
+
+           IF TIPO-MOV IS NOT ALPHABETIC
+              MOVE "N"  TO WS-REG-VALIDO
+              MOVE "03" TO WS-COD-MOTIVO
+              MOVE "TIPO-MOV NO ES ALFABETICO" TO WS-DESC-MOTIVO
+           ELSE
+              SET IX-TIPO-MOV TO 1
+              SEARCH ALL TIPO-MOV-VALIDO
+                  AT END
+                     MOVE "N"  TO WS-REG-VALIDO
+                     MOVE "10" TO WS-COD-MOTIVO
+                     MOVE "TIPO-MOV NO ESTA EN TABLA DE CODIGOS"
+                        TO WS-DESC-MOTIVO
+                  WHEN TIPO-MOV-VALIDO (IX-TIPO-MOV) = TIPO-MOV
+                     CONTINUE
+              END-SEARCH
+           END-IF.
+
+       VALIDAR-MONTO.
+
+           IF MONTO IS NOT NUMERIC
+              MOVE "N"  TO WS-REG-VALIDO
+              MOVE "04" TO WS-COD-MOTIVO
+              MOVE "MONTO NO ES NUMERICO" TO WS-DESC-MOTIVO
+           END-IF.
+
+       VALIDAR-CUENTA-MAESTRO.
+
+           MOVE NUM-CUENTA TO CM-NUM-CUENTA
+
+           READ CUENTAS-MAESTRO
+               INVALID KEY
+                  MOVE "N"  TO WS-REG-VALIDO
+                  MOVE "05" TO WS-COD-MOTIVO
+                  MOVE "CUENTA NO EXISTE EN MAESTRO" TO WS-DESC-MOTIVO
+               NOT INVALID KEY
+                  IF CM-CUENTA-CERRADA
+                     MOVE "N"  TO WS-REG-VALIDO
+                     MOVE "06" TO WS-COD-MOTIVO
+                     MOVE "CUENTA CERRADA" TO WS-DESC-MOTIVO
+                  ELSE
+                     IF CM-CUENTA-CONGELADA
+                        MOVE "N"  TO WS-REG-VALIDO
+                        MOVE "07" TO WS-COD-MOTIVO
+                        MOVE "CUENTA CONGELADA" TO WS-DESC-MOTIVO
+                     END-IF
+                  END-IF
+           END-READ.
+
+       END PROGRAM CORRECCION-MOVIMIENTOS.
